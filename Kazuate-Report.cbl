@@ -0,0 +1,213 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Kazuate-Report.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KAZUATE-HIST ASSIGN TO "KAZUATE-HIST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS HIST-KEY
+               FILE STATUS IS WS-HIST-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "KAZUATE-REPORT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  KAZUATE-HIST.
+       COPY HISTREC.
+       FD  REPORT-FILE.
+        01 REPORT-LINE PIC X(80).
+       WORKING-STORAGE SECTION.
+        01 WS-HIST-STATUS PIC XX.
+        01 WS-REPORT-STATUS PIC XX.
+        01 WS-EOF-SWITCH PIC X VALUE "N".
+         88 WS-NO-MORE-RECORDS VALUE "Y".
+        01 WS-RECORD-COUNT PIC 9(5) VALUE ZERO.
+        01 WS-TOTAL-GUESSES PIC 9(9) VALUE ZERO.
+        01 WS-AVG-GUESSES PIC 9(5)V9(2) VALUE ZERO.
+        01 WS-AVG-GUESSES-EDIT PIC ZZZZ9.99.
+        01 WS-HIST-OPEN-OK PIC X VALUE "N".
+         88 HIST-OPENED-OK VALUE "Y".
+        01 WS-DROPPED-COUNT PIC 9(5) VALUE ZERO.
+
+      * Table of the history records loaded into memory so they can be
+      * sorted for the ranked leaderboard (fewest guesses first, ties
+      * broken by fastest elapsed time).
+        01 WS-RANK-TABLE.
+         03 WS-RANK-ENTRY OCCURS 500 TIMES.
+          05 WS-RANK-PLAYER-ID PIC X(10).
+          05 WS-RANK-ANS PIC 9(3).
+          05 WS-RANK-DIFFICULTY PIC X(6).
+          05 WS-RANK-OUTCOME PIC X(4).
+          05 WS-RANK-GUESS-COUNT PIC 9(4).
+          05 WS-RANK-ELAPSED-SECONDS PIC 9(5).
+
+        01 WS-SORT-I PIC 9(5).
+        01 WS-SORT-J PIC 9(5).
+        01 WS-SORT-HOLD.
+         05 WS-SORT-HOLD-PLAYER-ID PIC X(10).
+         05 WS-SORT-HOLD-ANS PIC 9(3).
+         05 WS-SORT-HOLD-DIFFICULTY PIC X(6).
+         05 WS-SORT-HOLD-OUTCOME PIC X(4).
+         05 WS-SORT-HOLD-GUESS-COUNT PIC 9(4).
+         05 WS-SORT-HOLD-ELAPSED-SECONDS PIC 9(5).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+            PERFORM OPEN-FILES.
+            PERFORM LOAD-HISTORY.
+            PERFORM SORT-RANK-TABLE.
+            PERFORM WRITE-REPORT.
+            PERFORM CLOSE-FILES.
+            STOP RUN.
+
+       OPEN-FILES.
+
+            OPEN INPUT KAZUATE-HIST.
+            IF WS-HIST-STATUS = "00"
+                MOVE "Y" TO WS-HIST-OPEN-OK
+            ELSE
+                MOVE "N" TO WS-HIST-OPEN-OK
+                SET WS-NO-MORE-RECORDS TO TRUE
+            END-IF.
+            OPEN OUTPUT REPORT-FILE.
+            IF WS-REPORT-STATUS NOT = "00"
+                DISPLAY "Cannot open KAZUATE-REPORT - report run "
+                    "aborted."
+                IF HIST-OPENED-OK
+                    CLOSE KAZUATE-HIST
+                END-IF
+                STOP RUN
+            END-IF.
+
+       LOAD-HISTORY.
+
+            IF HIST-OPENED-OK
+                READ KAZUATE-HIST NEXT
+                    AT END SET WS-NO-MORE-RECORDS TO TRUE
+                END-READ
+            END-IF.
+            PERFORM UNTIL WS-NO-MORE-RECORDS
+                IF WS-RECORD-COUNT >= 500
+                    COMPUTE WS-DROPPED-COUNT = WS-DROPPED-COUNT + 1
+                ELSE
+                    COMPUTE WS-RECORD-COUNT = WS-RECORD-COUNT + 1
+                    MOVE HIST-PLAYER-ID
+                        TO WS-RANK-PLAYER-ID (WS-RECORD-COUNT)
+                    MOVE HIST-ANS TO WS-RANK-ANS (WS-RECORD-COUNT)
+                    MOVE HIST-DIFFICULTY
+                        TO WS-RANK-DIFFICULTY (WS-RECORD-COUNT)
+                    MOVE HIST-OUTCOME
+                        TO WS-RANK-OUTCOME (WS-RECORD-COUNT)
+                    MOVE HIST-GUESS-COUNT
+                        TO WS-RANK-GUESS-COUNT (WS-RECORD-COUNT)
+                    MOVE HIST-ELAPSED-SECONDS
+                        TO WS-RANK-ELAPSED-SECONDS (WS-RECORD-COUNT)
+                    COMPUTE WS-TOTAL-GUESSES =
+                        WS-TOTAL-GUESSES + HIST-GUESS-COUNT
+                END-IF
+                READ KAZUATE-HIST NEXT
+                    AT END SET WS-NO-MORE-RECORDS TO TRUE
+                END-READ
+            END-PERFORM.
+            IF WS-DROPPED-COUNT > 0
+                DISPLAY "WARNING: " WS-DROPPED-COUNT
+                    " history record(s) dropped - leaderboard table "
+                    "holds only the first 500."
+            END-IF.
+
+       SORT-RANK-TABLE.
+
+      * Simple bubble sort over the in-memory table - the history
+      * file is not expected to grow large enough to need anything
+      * fancier.  Fewest guesses first, ties broken by elapsed time.
+            IF WS-RECORD-COUNT > 1
+                PERFORM VARYING WS-SORT-I FROM 1 BY 1
+                    UNTIL WS-SORT-I > WS-RECORD-COUNT - 1
+                    PERFORM VARYING WS-SORT-J FROM 1 BY 1
+                        UNTIL WS-SORT-J > WS-RECORD-COUNT - WS-SORT-I
+                        IF WS-RANK-GUESS-COUNT (WS-SORT-J) >
+                           WS-RANK-GUESS-COUNT (WS-SORT-J + 1)
+                            PERFORM SWAP-RANK-ENTRIES
+                        ELSE
+                            IF WS-RANK-GUESS-COUNT (WS-SORT-J) =
+                               WS-RANK-GUESS-COUNT (WS-SORT-J + 1)
+                           AND WS-RANK-ELAPSED-SECONDS (WS-SORT-J) >
+                               WS-RANK-ELAPSED-SECONDS (WS-SORT-J + 1)
+                                PERFORM SWAP-RANK-ENTRIES
+                            END-IF
+                        END-IF
+                    END-PERFORM
+                END-PERFORM
+            END-IF.
+
+       SWAP-RANK-ENTRIES.
+
+            MOVE WS-RANK-ENTRY (WS-SORT-J) TO WS-SORT-HOLD.
+            MOVE WS-RANK-ENTRY (WS-SORT-J + 1)
+                TO WS-RANK-ENTRY (WS-SORT-J).
+            MOVE WS-SORT-HOLD TO WS-RANK-ENTRY (WS-SORT-J + 1).
+
+       WRITE-REPORT.
+
+            MOVE "Kazuate-Game Leaderboard" TO REPORT-LINE.
+            WRITE REPORT-LINE.
+            MOVE "========================" TO REPORT-LINE.
+            WRITE REPORT-LINE.
+            MOVE SPACES TO REPORT-LINE.
+            WRITE REPORT-LINE.
+
+            IF WS-RECORD-COUNT = 0
+                MOVE "No games recorded yet." TO REPORT-LINE
+                WRITE REPORT-LINE
+            ELSE
+                PERFORM VARYING WS-SORT-I FROM 1 BY 1
+                    UNTIL WS-SORT-I > WS-RECORD-COUNT
+                    PERFORM WRITE-RANK-LINE
+                END-PERFORM
+            END-IF.
+
+            MOVE SPACES TO REPORT-LINE.
+            WRITE REPORT-LINE.
+            MOVE SPACES TO REPORT-LINE
+            STRING "Games played:    " WS-RECORD-COUNT
+                DELIMITED BY SIZE INTO REPORT-LINE.
+            WRITE REPORT-LINE.
+
+            IF WS-RECORD-COUNT > 0
+                COMPUTE WS-AVG-GUESSES =
+                    WS-TOTAL-GUESSES / WS-RECORD-COUNT
+                MOVE WS-AVG-GUESSES TO WS-AVG-GUESSES-EDIT
+                MOVE SPACES TO REPORT-LINE
+                STRING "Average guesses: " WS-AVG-GUESSES-EDIT
+                    DELIMITED BY SIZE INTO REPORT-LINE
+                WRITE REPORT-LINE
+            END-IF.
+
+       WRITE-RANK-LINE.
+
+            MOVE SPACES TO REPORT-LINE
+            STRING WS-SORT-I " " WS-RANK-PLAYER-ID (WS-SORT-I)
+                " Ans=" WS-RANK-ANS (WS-SORT-I)
+                " Diff=" WS-RANK-DIFFICULTY (WS-SORT-I)
+                " " WS-RANK-OUTCOME (WS-SORT-I)
+                " Guesses=" WS-RANK-GUESS-COUNT (WS-SORT-I)
+                " Secs=" WS-RANK-ELAPSED-SECONDS (WS-SORT-I)
+                DELIMITED BY SIZE INTO REPORT-LINE.
+            WRITE REPORT-LINE.
+
+       CLOSE-FILES.
+
+            IF HIST-OPENED-OK
+                CLOSE KAZUATE-HIST
+            END-IF.
+            CLOSE REPORT-FILE.
+
+       END PROGRAM Kazuate-Report.
