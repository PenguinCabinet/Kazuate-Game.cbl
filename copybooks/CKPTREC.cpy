@@ -0,0 +1,23 @@
+      ******************************************************************
+      * CKPTREC - in-progress Kazuate-Game checkpoint, one per player.
+      * Written after every guess so an interrupted session (dropped
+      * terminal, abend) can be resumed instead of restarted from
+      * scratch.  CKPT-STATUS of DONE means the game this checkpoint
+      * covers has already finished and should not be offered again.
+      ******************************************************************
+        01 CHECKPOINT-RECORD.
+         03 CKPT-PLAYER-ID PIC X(10).
+         03 CKPT-ANS PIC 9(3).
+         03 CKPT-FLAG1 PIC 9(1).
+         03 CKPT-GUESS-COUNT PIC 9(4).
+         03 CKPT-LOW-BOUND PIC 9(3).
+         03 CKPT-HIGH-BOUND PIC 9(3).
+         03 CKPT-RANGE-WIDTH PIC 9(4).
+         03 CKPT-MAX-ATTEMPTS PIC 9(2).
+         03 CKPT-HINT-LIMIT PIC 9(2).
+         03 CKPT-DIFFICULTY PIC X(6).
+         03 CKPT-OUTCOME PIC X(4).
+         03 CKPT-START-SECS PIC 9(5).
+         03 CKPT-STATUS PIC X(4).
+          88 CKPT-IS-OPEN VALUE "OPEN".
+          88 CKPT-IS-DONE VALUE "DONE".
