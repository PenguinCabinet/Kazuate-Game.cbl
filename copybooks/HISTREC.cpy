@@ -0,0 +1,15 @@
+      ******************************************************************
+      * HISTREC - one completed Kazuate-Game session.
+      * Keyed by date/time so KAZUATE-HIST can be read back in the
+      * order the games were played.
+      ******************************************************************
+        01 HIST-RECORD.
+         03 HIST-KEY.
+          05 HIST-DATE PIC 9(8).
+          05 HIST-TIME PIC 9(9).
+         03 HIST-PLAYER-ID PIC X(10).
+         03 HIST-ANS PIC 9(3).
+         03 HIST-DIFFICULTY PIC X(6).
+         03 HIST-OUTCOME PIC X(4).
+         03 HIST-GUESS-COUNT PIC 9(4).
+         03 HIST-ELAPSED-SECONDS PIC 9(5).
