@@ -0,0 +1,10 @@
+      ******************************************************************
+      * PLAYERREC - player-master validation record for Kazuate-Game.
+      * Keyed by PLAYER-ID so a guess session can be validated against
+      * a known roster before it is allowed into the guessing loop.
+      ******************************************************************
+        01 PLAYER-RECORD.
+         03 PLAYER-ID PIC X(10).
+         03 PLAYER-NAME PIC X(20).
+         03 PLAYER-STATUS PIC X(01).
+          88 PLAYER-IS-ACTIVE VALUE "A".
