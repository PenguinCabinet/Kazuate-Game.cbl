@@ -6,13 +6,119 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Kazuate-Game.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KAZUATE-HIST ASSIGN TO "KAZUATE-HIST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS HIST-KEY
+               FILE STATUS IS WS-HIST-STATUS.
+           SELECT GUESS-INPUT ASSIGN TO "GUESS-INPUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GUESS-INPUT-STATUS.
+           SELECT RESULTS-FILE ASSIGN TO "RESULTS-FILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESULTS-STATUS.
+           SELECT KAZUATE-CONFIG ASSIGN TO "KAZUATE-CONFIG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONFIG-STATUS.
+           SELECT PLAYER-MASTER ASSIGN TO "PLAYER-MASTER"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PLAYER-ID
+               FILE STATUS IS WS-PLAYER-STATUS.
+           SELECT AUDIT-TRAIL ASSIGN TO "AUDIT-TRAIL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "KAZUATE-CKPT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CKPT-PLAYER-ID
+               FILE STATUS IS WS-CKPT-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  KAZUATE-HIST.
+       COPY HISTREC.
+       FD  GUESS-INPUT.
+        01 GUESS-INPUT-RECORD PIC 9(3).
+       FD  RESULTS-FILE.
+        01 RESULTS-LINE PIC X(80).
+       FD  KAZUATE-CONFIG.
+        01 CONFIG-RECORD.
+         05 CFG-LOW-BOUND PIC 9(3).
+         05 CFG-HIGH-BOUND PIC 9(3).
+       FD  PLAYER-MASTER.
+       COPY PLAYERREC.
+       FD  AUDIT-TRAIL.
+        01 AUDIT-LINE PIC X(80).
+       FD  CHECKPOINT-FILE.
+       COPY CKPTREC.
        WORKING-STORAGE SECTION.
         01 INPUT-RECORD.
          03 IN-DATA PIC 9(3).
          03 Ans PIC 9(3).
          03 FLAG1 PIC 9(1).
          03 Rand-Seed PIC 9(4).
+         01 WS-HIST-STATUS PIC XX.
+         01 WS-GUESS-COUNT PIC 9(4) VALUE ZERO.
+         01 WS-START-SECS PIC 9(5) VALUE ZERO.
+         01 WS-END-SECS PIC 9(5) VALUE ZERO.
+         01 WS-ELAPSED-SECONDS PIC 9(5) VALUE ZERO.
+         01 WS-MAX-ATTEMPTS PIC 9(4) VALUE 10.
+         01 WS-OUTCOME PIC X(4) VALUE "WIN ".
+         01 WS-GUESS-INPUT-STATUS PIC XX.
+         01 WS-RESULTS-STATUS PIC XX.
+         01 WS-GUESS-INPUT-OPEN-OK PIC X VALUE "Y".
+          88 GUESS-INPUT-IS-OPEN VALUE "Y".
+         01 WS-RUN-MODE PIC X(6).
+          88 WS-BATCH-MODE VALUE "BATCH ".
+         01 WS-END-OF-GUESSES PIC X VALUE "N".
+          88 WS-NO-MORE-GUESSES VALUE "Y".
+         01 WS-CONFIG-STATUS PIC XX.
+         01 WS-LOW-BOUND PIC 9(3) VALUE 0.
+         01 WS-HIGH-BOUND PIC 9(3) VALUE 100.
+         01 WS-RANGE-WIDTH PIC 9(4) VALUE 101.
+         01 WS-PLAYER-STATUS PIC XX.
+         01 WS-PLAYER-ID-ENTERED PIC X(10).
+         01 WS-PLAYER-VALID PIC X VALUE "N".
+          88 PLAYER-ID-IS-VALID VALUE "Y".
+         01 WS-PLAYER-MASTER-AVAILABLE PIC X VALUE "Y".
+          88 PLAYER-MASTER-IS-AVAILABLE VALUE "Y".
+         01 WS-AUDIT-STATUS PIC XX.
+         01 WS-AUDIT-VERDICT PIC X(10).
+         01 WS-CKPT-STATUS PIC XX.
+         01 WS-CHECKPOINT-FOUND PIC X VALUE "N".
+          88 CHECKPOINT-EXISTS VALUE "Y".
+         01 WS-RESUME-ANSWER PIC X VALUE "N".
+          88 WS-RESUME-REQUESTED VALUE "Y".
+         01 WS-FORCE-NEW-CHOICE PIC X VALUE SPACES.
+          88 WS-FORCE-NEW-REQUESTED VALUE "Y".
+         01 WS-RESUMED-FLAG PIC X VALUE "N".
+          88 GAME-WAS-RESUMED VALUE "Y".
+         01 WS-DIFFICULTY-CHOICE PIC X(6) VALUE SPACES.
+         01 WS-HINT-LIMIT PIC 9(2) VALUE ZERO.
+         01 WS-DIFF-IDX PIC 9(1).
+         01 WS-DIFFICULTY-FOUND PIC X VALUE "N".
+          88 DIFFICULTY-WAS-FOUND VALUE "Y".
+
+      * Difficulty presets - range, attempt cap, and the guess count
+      * after which the smaller/bigger hint is withheld (zero means
+      * the hint is never withheld).  Chosen by the player (or, in
+      * batch mode, by the KAZUATE-DIFFICULTY environment variable)
+      * ahead of the guessing loop.
+         01 DIFFICULTY-TABLE-DATA.
+          05 FILLER PIC X(16) VALUE "EASY  0000501500".
+          05 FILLER PIC X(16) VALUE "MEDIUM0001001007".
+          05 FILLER PIC X(16) VALUE "HARD  0002000803".
+         01 DIFFICULTY-TABLE REDEFINES DIFFICULTY-TABLE-DATA.
+          05 DIFF-ENTRY OCCURS 3 TIMES.
+           10 DIFF-NAME PIC X(6).
+           10 DIFF-LOW-BOUND PIC 9(3).
+           10 DIFF-HIGH-BOUND PIC 9(3).
+           10 DIFF-MAX-ATTEMPTS PIC 9(2).
+           10 DIFF-HINT-LIMIT PIC 9(2).
+
          01 TIME-AND-DATE.
           05 TIME-AND-DATE-TYPE.
             10 TIME-DATE.
@@ -29,27 +135,495 @@
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
+            ACCEPT WS-RUN-MODE FROM ENVIRONMENT "KAZUATE-MODE".
+            IF WS-BATCH-MODE
+                OPEN INPUT GUESS-INPUT
+                IF WS-GUESS-INPUT-STATUS NOT = "00"
+                    MOVE "N" TO WS-GUESS-INPUT-OPEN-OK
+                    SET WS-NO-MORE-GUESSES TO TRUE
+                END-IF
+                OPEN OUTPUT RESULTS-FILE
+                IF WS-RESULTS-STATUS NOT = "00"
+                    DISPLAY "Cannot open RESULTS-FILE - batch run "
+                        "aborted."
+                    IF GUESS-INPUT-IS-OPEN
+                        CLOSE GUESS-INPUT
+                    END-IF
+                    STOP RUN
+                END-IF
+                IF NOT GUESS-INPUT-IS-OPEN
+                    MOVE SPACES TO RESULTS-LINE
+                    STRING "GUESS-INPUT could not be opened - "
+                        "treating run as out of guesses."
+                        DELIMITED BY SIZE INTO RESULTS-LINE
+                    WRITE RESULTS-LINE
+                END-IF
+            END-IF.
+
+            OPEN EXTEND AUDIT-TRAIL.
+            IF WS-AUDIT-STATUS = "35"
+                OPEN OUTPUT AUDIT-TRAIL
+            END-IF.
+
+            PERFORM LOAD-CONFIG.
+            PERFORM SELECT-DIFFICULTY.
+            PERFORM IDENTIFY-PLAYER.
+            PERFORM CHECK-FOR-CHECKPOINT.
+
             MOVE FUNCTION CURRENT-DATE to TIME-AND-DATE.
-            COMPUTE Rand-Seed = 100*TIME-SEC+TIME-MS.
-            COMPUTE Ans = FUNCTION RANDOM(Rand-Seed)*100000.
-            COMPUTE Ans = FUNCTION MOD(Ans,101).
-            COMPUTE FLAG1 = 0.
+            IF NOT GAME-WAS-RESUMED
+                COMPUTE Rand-Seed = 100*TIME-SEC+TIME-MS
+                COMPUTE Ans = FUNCTION RANDOM(Rand-Seed)*100000
+                COMPUTE Ans =
+                    FUNCTION MOD(Ans,WS-RANGE-WIDTH) + WS-LOW-BOUND
+                COMPUTE FLAG1 = 0
+            END-IF.
+            IF NOT GAME-WAS-RESUMED
+                COMPUTE WS-START-SECS =
+                    TIME-HOUR*3600 + TIME-MIN*60 + TIME-SEC
+            END-IF.
 
-            DISPLAY "The correct answer is between 0 and 100.".
+            IF GAME-WAS-RESUMED
+                DISPLAY "Resuming your interrupted game."
+            END-IF.
+            DISPLAY "The correct answer is between " WS-LOW-BOUND
+                " and " WS-HIGH-BOUND.
             DISPLAY "Try to guess.".
 
             PERFORM UNTIL FLAG1 = 1
-                ACCEPT IN-DATA FROM CONSOLE
-                IF ANS<IN-DATA
-                    DISPLAY "It is smaller than " IN-DATA
+                PERFORM GET-NEXT-GUESS
+                IF WS-NO-MORE-GUESSES
+                    MOVE "LOSE" TO WS-OUTCOME
+                    COMPUTE FLAG1 = 1
+                    PERFORM SHOW-OUT-OF-GUESSES
                 ELSE
-                    IF ANS>IN-DATA
-                        DISPLAY "It is bigger than " IN-DATA
+                    COMPUTE WS-GUESS-COUNT = WS-GUESS-COUNT + 1
+                    IF ANS<IN-DATA
+                        PERFORM SHOW-SMALLER-MESSAGE
+                        IF WS-GUESS-COUNT >= WS-MAX-ATTEMPTS
+                            PERFORM HANDLE-OUT-OF-TRIES
+                        END-IF
                     ELSE
-                        DISPLAY "Correct!" IN-DATA
-                        COMPUTE FLAG1 = 1
+                        IF ANS>IN-DATA
+                            PERFORM SHOW-BIGGER-MESSAGE
+                            IF WS-GUESS-COUNT >= WS-MAX-ATTEMPTS
+                                PERFORM HANDLE-OUT-OF-TRIES
+                            END-IF
+                        ELSE
+                            PERFORM SHOW-CORRECT-MESSAGE
+                            COMPUTE FLAG1 = 1
+                        END-IF
                     END-IF
+                    PERFORM WRITE-CHECKPOINT
                 END-IF
             END-PERFORM.
+
+            PERFORM CAPTURE-ELAPSED-TIME.
+            PERFORM CLOSE-OUT-CHECKPOINT.
+            PERFORM DISPLAY-STATISTICS.
+            PERFORM WRITE-HISTORY-RECORD.
+
+            IF WS-BATCH-MODE
+                IF GUESS-INPUT-IS-OPEN
+                    CLOSE GUESS-INPUT
+                END-IF
+                CLOSE RESULTS-FILE
+            END-IF.
+            CLOSE AUDIT-TRAIL.
             STOP RUN.
+
+       LOAD-CONFIG.
+
+            OPEN INPUT KAZUATE-CONFIG.
+            IF WS-CONFIG-STATUS = "00"
+                READ KAZUATE-CONFIG
+                    AT END CONTINUE
+                END-READ
+                IF WS-CONFIG-STATUS = "00"
+                    MOVE CFG-LOW-BOUND TO WS-LOW-BOUND
+                    MOVE CFG-HIGH-BOUND TO WS-HIGH-BOUND
+                END-IF
+                CLOSE KAZUATE-CONFIG
+            END-IF.
+            COMPUTE WS-RANGE-WIDTH = WS-HIGH-BOUND - WS-LOW-BOUND + 1.
+
+       SELECT-DIFFICULTY.
+
+            IF WS-BATCH-MODE
+                ACCEPT WS-DIFFICULTY-CHOICE
+                    FROM ENVIRONMENT "KAZUATE-DIFFICULTY"
+            ELSE
+                DISPLAY "Choose a difficulty (EASY, MEDIUM, HARD) "
+                    "or press Enter to keep the current range: "
+                ACCEPT WS-DIFFICULTY-CHOICE FROM CONSOLE
+            END-IF.
+            PERFORM APPLY-DIFFICULTY.
+
+       APPLY-DIFFICULTY.
+
+            MOVE "N" TO WS-DIFFICULTY-FOUND.
+            IF WS-DIFFICULTY-CHOICE NOT = SPACES
+                PERFORM VARYING WS-DIFF-IDX FROM 1 BY 1
+                    UNTIL WS-DIFF-IDX > 3
+                    IF DIFF-NAME (WS-DIFF-IDX) = WS-DIFFICULTY-CHOICE
+                        MOVE DIFF-LOW-BOUND (WS-DIFF-IDX)
+                            TO WS-LOW-BOUND
+                        MOVE DIFF-HIGH-BOUND (WS-DIFF-IDX)
+                            TO WS-HIGH-BOUND
+                        MOVE DIFF-MAX-ATTEMPTS (WS-DIFF-IDX)
+                            TO WS-MAX-ATTEMPTS
+                        MOVE DIFF-HINT-LIMIT (WS-DIFF-IDX)
+                            TO WS-HINT-LIMIT
+                        MOVE "Y" TO WS-DIFFICULTY-FOUND
+                    END-IF
+                END-PERFORM
+                IF DIFFICULTY-WAS-FOUND
+                    COMPUTE WS-RANGE-WIDTH =
+                        WS-HIGH-BOUND - WS-LOW-BOUND + 1
+                END-IF
+            END-IF.
+
+       IDENTIFY-PLAYER.
+
+            OPEN INPUT PLAYER-MASTER.
+            IF WS-PLAYER-STATUS NOT = "00"
+                MOVE "N" TO WS-PLAYER-MASTER-AVAILABLE
+            END-IF.
+
+            IF WS-BATCH-MODE
+                ACCEPT WS-PLAYER-ID-ENTERED
+                    FROM ENVIRONMENT "KAZUATE-PLAYER"
+                PERFORM CHECK-PLAYER-ID
+                IF NOT PLAYER-ID-IS-VALID
+                    MOVE SPACES TO RESULTS-LINE
+                    STRING "Unknown player ID - batch run aborted"
+                        DELIMITED BY SIZE INTO RESULTS-LINE
+                    WRITE RESULTS-LINE
+                    PERFORM CLOSE-PLAYER-MASTER
+                    IF GUESS-INPUT-IS-OPEN
+                        CLOSE GUESS-INPUT
+                    END-IF
+                    CLOSE RESULTS-FILE
+                    CLOSE AUDIT-TRAIL
+                    STOP RUN
+                END-IF
+            ELSE
+                PERFORM UNTIL PLAYER-ID-IS-VALID
+                    PERFORM PROMPT-FOR-PLAYER-ID
+                END-PERFORM
+            END-IF.
+
+            PERFORM CLOSE-PLAYER-MASTER.
+
+       PROMPT-FOR-PLAYER-ID.
+
+            DISPLAY "Enter your player ID: ".
+            ACCEPT WS-PLAYER-ID-ENTERED FROM CONSOLE.
+            PERFORM CHECK-PLAYER-ID.
+            IF NOT PLAYER-ID-IS-VALID
+                DISPLAY "Unknown player ID - please try again."
+            END-IF.
+
+       CHECK-PLAYER-ID.
+
+            IF NOT PLAYER-MASTER-IS-AVAILABLE
+                MOVE "Y" TO WS-PLAYER-VALID
+            ELSE
+                MOVE WS-PLAYER-ID-ENTERED TO PLAYER-ID
+                READ PLAYER-MASTER
+                    INVALID KEY
+                        MOVE "N" TO WS-PLAYER-VALID
+                    NOT INVALID KEY
+                        IF PLAYER-IS-ACTIVE
+                            MOVE "Y" TO WS-PLAYER-VALID
+                        ELSE
+                            MOVE "N" TO WS-PLAYER-VALID
+                        END-IF
+                END-READ
+            END-IF.
+
+       CLOSE-PLAYER-MASTER.
+
+            IF PLAYER-MASTER-IS-AVAILABLE
+                CLOSE PLAYER-MASTER
+            END-IF.
+
+       OPEN-CHECKPOINT-FILE.
+
+            OPEN I-O CHECKPOINT-FILE.
+            IF WS-CKPT-STATUS = "35"
+                OPEN OUTPUT CHECKPOINT-FILE
+                CLOSE CHECKPOINT-FILE
+                OPEN I-O CHECKPOINT-FILE
+            END-IF.
+
+       CHECK-FOR-CHECKPOINT.
+
+            PERFORM OPEN-CHECKPOINT-FILE.
+            MOVE WS-PLAYER-ID-ENTERED TO CKPT-PLAYER-ID.
+            READ CHECKPOINT-FILE
+                INVALID KEY
+                    MOVE "N" TO WS-CHECKPOINT-FOUND
+                NOT INVALID KEY
+                    IF CKPT-IS-OPEN
+                        MOVE "Y" TO WS-CHECKPOINT-FOUND
+                    ELSE
+                        MOVE "N" TO WS-CHECKPOINT-FOUND
+                    END-IF
+            END-READ.
+
+            IF CHECKPOINT-EXISTS
+                IF WS-BATCH-MODE
+                    ACCEPT WS-FORCE-NEW-CHOICE
+                        FROM ENVIRONMENT "KAZUATE-FORCE-NEW"
+                    IF WS-FORCE-NEW-REQUESTED
+                        MOVE "N" TO WS-RESUME-ANSWER
+                    ELSE
+                        MOVE "Y" TO WS-RESUME-ANSWER
+                    END-IF
+                ELSE
+                    DISPLAY "An interrupted game was found for this "
+                        "player. Resume it? (Y/N)"
+                    ACCEPT WS-RESUME-ANSWER FROM CONSOLE
+                END-IF
+                IF WS-RESUME-REQUESTED
+                    PERFORM RESUME-CHECKPOINT
+                ELSE
+                    PERFORM START-NEW-CHECKPOINT
+                END-IF
+            ELSE
+                PERFORM START-NEW-CHECKPOINT
+            END-IF.
+
+       RESUME-CHECKPOINT.
+
+            MOVE CKPT-ANS TO ANS.
+            MOVE CKPT-FLAG1 TO FLAG1.
+            MOVE CKPT-GUESS-COUNT TO WS-GUESS-COUNT.
+            MOVE CKPT-LOW-BOUND TO WS-LOW-BOUND.
+            MOVE CKPT-HIGH-BOUND TO WS-HIGH-BOUND.
+            MOVE CKPT-RANGE-WIDTH TO WS-RANGE-WIDTH.
+            MOVE CKPT-MAX-ATTEMPTS TO WS-MAX-ATTEMPTS.
+            MOVE CKPT-HINT-LIMIT TO WS-HINT-LIMIT.
+            MOVE CKPT-DIFFICULTY TO WS-DIFFICULTY-CHOICE.
+            IF WS-DIFFICULTY-CHOICE NOT = SPACES
+                MOVE "Y" TO WS-DIFFICULTY-FOUND
+            ELSE
+                MOVE "N" TO WS-DIFFICULTY-FOUND
+            END-IF.
+            MOVE CKPT-OUTCOME TO WS-OUTCOME.
+            MOVE CKPT-START-SECS TO WS-START-SECS.
+            MOVE "Y" TO WS-RESUMED-FLAG.
+
+       START-NEW-CHECKPOINT.
+
+            MOVE "N" TO WS-RESUMED-FLAG.
+
+       WRITE-CHECKPOINT.
+
+            MOVE WS-PLAYER-ID-ENTERED TO CKPT-PLAYER-ID.
+            MOVE ANS TO CKPT-ANS.
+            MOVE FLAG1 TO CKPT-FLAG1.
+            MOVE WS-GUESS-COUNT TO CKPT-GUESS-COUNT.
+            MOVE WS-LOW-BOUND TO CKPT-LOW-BOUND.
+            MOVE WS-HIGH-BOUND TO CKPT-HIGH-BOUND.
+            MOVE WS-RANGE-WIDTH TO CKPT-RANGE-WIDTH.
+            MOVE WS-MAX-ATTEMPTS TO CKPT-MAX-ATTEMPTS.
+            MOVE WS-HINT-LIMIT TO CKPT-HINT-LIMIT.
+            MOVE WS-DIFFICULTY-CHOICE TO CKPT-DIFFICULTY.
+            MOVE WS-OUTCOME TO CKPT-OUTCOME.
+            MOVE WS-START-SECS TO CKPT-START-SECS.
+            MOVE "OPEN" TO CKPT-STATUS.
+            REWRITE CHECKPOINT-RECORD
+                INVALID KEY
+                    WRITE CHECKPOINT-RECORD
+            END-REWRITE.
+
+       CLOSE-OUT-CHECKPOINT.
+
+            MOVE WS-PLAYER-ID-ENTERED TO CKPT-PLAYER-ID.
+            MOVE ANS TO CKPT-ANS.
+            MOVE FLAG1 TO CKPT-FLAG1.
+            MOVE WS-GUESS-COUNT TO CKPT-GUESS-COUNT.
+            MOVE WS-LOW-BOUND TO CKPT-LOW-BOUND.
+            MOVE WS-HIGH-BOUND TO CKPT-HIGH-BOUND.
+            MOVE WS-RANGE-WIDTH TO CKPT-RANGE-WIDTH.
+            MOVE WS-MAX-ATTEMPTS TO CKPT-MAX-ATTEMPTS.
+            MOVE WS-HINT-LIMIT TO CKPT-HINT-LIMIT.
+            MOVE WS-DIFFICULTY-CHOICE TO CKPT-DIFFICULTY.
+            MOVE WS-OUTCOME TO CKPT-OUTCOME.
+            MOVE WS-START-SECS TO CKPT-START-SECS.
+            MOVE "DONE" TO CKPT-STATUS.
+            REWRITE CHECKPOINT-RECORD
+                INVALID KEY
+                    WRITE CHECKPOINT-RECORD
+            END-REWRITE.
+            CLOSE CHECKPOINT-FILE.
+
+       GET-NEXT-GUESS.
+
+            IF WS-BATCH-MODE
+                IF GUESS-INPUT-IS-OPEN
+                    READ GUESS-INPUT INTO IN-DATA
+                        AT END SET WS-NO-MORE-GUESSES TO TRUE
+                    END-READ
+                ELSE
+                    SET WS-NO-MORE-GUESSES TO TRUE
+                END-IF
+            ELSE
+                ACCEPT IN-DATA FROM CONSOLE
+            END-IF.
+
+       SHOW-SMALLER-MESSAGE.
+
+            IF WS-HINT-LIMIT > 0 AND WS-GUESS-COUNT > WS-HINT-LIMIT
+                IF WS-BATCH-MODE
+                    MOVE SPACES TO RESULTS-LINE
+                    STRING "Guess again."
+                        DELIMITED BY SIZE INTO RESULTS-LINE
+                    WRITE RESULTS-LINE
+                ELSE
+                    DISPLAY "Guess again."
+                END-IF
+            ELSE
+                IF WS-BATCH-MODE
+                    MOVE SPACES TO RESULTS-LINE
+                    STRING "It is smaller than " IN-DATA
+                        DELIMITED BY SIZE INTO RESULTS-LINE
+                    WRITE RESULTS-LINE
+                ELSE
+                    DISPLAY "It is smaller than " IN-DATA
+                END-IF
+            END-IF.
+            MOVE "SMALLER" TO WS-AUDIT-VERDICT.
+            PERFORM LOG-GUESS-AUDIT.
+
+       SHOW-BIGGER-MESSAGE.
+
+            IF WS-HINT-LIMIT > 0 AND WS-GUESS-COUNT > WS-HINT-LIMIT
+                IF WS-BATCH-MODE
+                    MOVE SPACES TO RESULTS-LINE
+                    STRING "Guess again."
+                        DELIMITED BY SIZE INTO RESULTS-LINE
+                    WRITE RESULTS-LINE
+                ELSE
+                    DISPLAY "Guess again."
+                END-IF
+            ELSE
+                IF WS-BATCH-MODE
+                    MOVE SPACES TO RESULTS-LINE
+                    STRING "It is bigger than " IN-DATA
+                        DELIMITED BY SIZE INTO RESULTS-LINE
+                    WRITE RESULTS-LINE
+                ELSE
+                    DISPLAY "It is bigger than " IN-DATA
+                END-IF
+            END-IF.
+            MOVE "BIGGER" TO WS-AUDIT-VERDICT.
+            PERFORM LOG-GUESS-AUDIT.
+
+       SHOW-CORRECT-MESSAGE.
+
+            IF WS-BATCH-MODE
+                MOVE SPACES TO RESULTS-LINE
+                STRING "Correct!" IN-DATA
+                    DELIMITED BY SIZE INTO RESULTS-LINE
+                WRITE RESULTS-LINE
+            ELSE
+                DISPLAY "Correct!" IN-DATA
+            END-IF.
+            MOVE "CORRECT" TO WS-AUDIT-VERDICT.
+            PERFORM LOG-GUESS-AUDIT.
+
+       LOG-GUESS-AUDIT.
+
+            MOVE FUNCTION CURRENT-DATE TO TIME-AND-DATE.
+            MOVE SPACES TO AUDIT-LINE
+            STRING TIME-YEAR "-" TIME-MONTH "-" TIME-DAY " "
+                TIME-HOUR ":" TIME-MIN ":" TIME-SEC
+                " PLAYER=" WS-PLAYER-ID-ENTERED
+                " SESSION=" WS-START-SECS
+                " GUESS=" IN-DATA " VERDICT=" WS-AUDIT-VERDICT
+                DELIMITED BY SIZE INTO AUDIT-LINE.
+            WRITE AUDIT-LINE.
+
+       SHOW-OUT-OF-GUESSES.
+
+            IF WS-BATCH-MODE
+                MOVE SPACES TO RESULTS-LINE
+                STRING "Ran out of guesses - the answer was " ANS
+                    DELIMITED BY SIZE INTO RESULTS-LINE
+                WRITE RESULTS-LINE
+            ELSE
+                DISPLAY "Ran out of guesses - the answer was " ANS
+            END-IF.
+
+       HANDLE-OUT-OF-TRIES.
+
+            IF WS-BATCH-MODE
+                MOVE SPACES TO RESULTS-LINE
+                STRING "Out of tries - the answer was " ANS
+                    DELIMITED BY SIZE INTO RESULTS-LINE
+                WRITE RESULTS-LINE
+            ELSE
+                DISPLAY "Out of tries - the answer was " ANS
+            END-IF.
+            MOVE "LOSE" TO WS-OUTCOME.
+            COMPUTE FLAG1 = 1.
+
+       CAPTURE-ELAPSED-TIME.
+
+            MOVE FUNCTION CURRENT-DATE TO TIME-AND-DATE.
+            COMPUTE WS-END-SECS =
+                TIME-HOUR*3600 + TIME-MIN*60 + TIME-SEC.
+            IF WS-END-SECS < WS-START-SECS
+                COMPUTE WS-ELAPSED-SECONDS =
+                    WS-END-SECS - WS-START-SECS + 86400
+            ELSE
+                COMPUTE WS-ELAPSED-SECONDS =
+                    WS-END-SECS - WS-START-SECS
+            END-IF.
+
+       DISPLAY-STATISTICS.
+
+            DISPLAY "----------------------------------------".
+            DISPLAY "Guesses taken:    " WS-GUESS-COUNT.
+            DISPLAY "Elapsed seconds:  " WS-ELAPSED-SECONDS.
+            DISPLAY "----------------------------------------".
+
+       WRITE-HISTORY-RECORD.
+
+            MOVE FUNCTION CURRENT-DATE to TIME-AND-DATE.
+            OPEN EXTEND KAZUATE-HIST.
+            IF WS-HIST-STATUS = "35"
+                CLOSE KAZUATE-HIST
+                OPEN OUTPUT KAZUATE-HIST
+            END-IF.
+
+            COMPUTE HIST-DATE = TIME-YEAR * 10000
+                              + TIME-MONTH * 100
+                              + TIME-DAY.
+            COMPUTE HIST-TIME = TIME-HOUR * 10000000
+                              + TIME-MIN * 100000
+                              + TIME-SEC * 1000
+                              + TIME-MS.
+            MOVE WS-PLAYER-ID-ENTERED TO HIST-PLAYER-ID.
+            IF DIFFICULTY-WAS-FOUND
+                MOVE WS-DIFFICULTY-CHOICE TO HIST-DIFFICULTY
+            ELSE
+                MOVE SPACES TO HIST-DIFFICULTY
+            END-IF.
+            MOVE ANS TO HIST-ANS.
+            MOVE WS-OUTCOME TO HIST-OUTCOME.
+            MOVE WS-GUESS-COUNT TO HIST-GUESS-COUNT.
+            MOVE WS-ELAPSED-SECONDS TO HIST-ELAPSED-SECONDS.
+
+            WRITE HIST-RECORD
+                INVALID KEY
+                    DISPLAY "WARNING: history record not saved - "
+                        "duplicate key (another session finished "
+                        "within the same centisecond)."
+            END-WRITE.
+            CLOSE KAZUATE-HIST.
+
        END PROGRAM Kazuate-Game.
